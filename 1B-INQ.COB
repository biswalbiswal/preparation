@@ -1,85 +1,488 @@
-      * SYMBOLIC MAP of 1B-INQ Created by CACXBMS Version 6.1.0002
-       01  INQMAP1I.
-	   02  FILLER				      PIC X(12).
-	   02  TRANIDL				      PIC S9(4) COMP-4.
-	   02  TRANIDF				      PIC X.
-	   02  FILLER REDEFINES TRANIDF.
-	       03  TRANIDA			      PIC X.
-	   02  TRANIDI				      PIC X(004).
-	   02  CUSTNOL				      PIC S9(4) COMP-4.
-	   02  CUSTNOF				      PIC X.
-	   02  FILLER REDEFINES CUSTNOF.
-	       03  CUSTNOA			      PIC X.
-	   02  CUSTNOI				      PIC X(006).
-	   02  LNAMEL				      PIC S9(4) COMP-4.
-	   02  LNAMEF				      PIC X.
-	   02  FILLER REDEFINES LNAMEF.
-	       03  LNAMEA			      PIC X.
-	   02  LNAMEI				      PIC X(030).
-	   02  FNAMEL				      PIC S9(4) COMP-4.
-	   02  FNAMEF				      PIC X.
-	   02  FILLER REDEFINES FNAMEF.
-	       03  FNAMEA			      PIC X.
-	   02  FNAMEI				      PIC X(020).
-	   02  ADDRL				      PIC S9(4) COMP-4.
-	   02  ADDRF				      PIC X.
-	   02  FILLER REDEFINES ADDRF.
-	       03  ADDRA			      PIC X.
-	   02  ADDRI				      PIC X(030).
-	   02  CITYL				      PIC S9(4) COMP-4.
-	   02  CITYF				      PIC X.
-	   02  FILLER REDEFINES CITYF.
-	       03  CITYA			      PIC X.
-	   02  CITYI				      PIC X(020).
-	   02  STATEL				      PIC S9(4) COMP-4.
-	   02  STATEF				      PIC X.
-	   02  FILLER REDEFINES STATEF.
-	       03  STATEA			      PIC X.
-	   02  STATEI				      PIC X(002).
-	   02  ZIPCODEL 			      PIC S9(4) COMP-4.
-	   02  ZIPCODEF 			      PIC X.
-	   02  FILLER REDEFINES ZIPCODEF.
-	       03  ZIPCODEA			      PIC X.
-	   02  ZIPCODEI 			      PIC X(010).
-	   02  MESSAGEL 			      PIC S9(4) COMP-4.
-	   02  MESSAGEF 			      PIC X.
-	   02  FILLER REDEFINES MESSAGEF.
-	       03  MESSAGEA			      PIC X.
-	   02  MESSAGEI 			      PIC X(079).
-	   02  DUMMYL				      PIC S9(4) COMP-4.
-	   02  DUMMYF				      PIC X.
-	   02  FILLER REDEFINES DUMMYF.
-	       03  DUMMYA			      PIC X.
-	   02  DUMMYI				      PIC X(001).
-       01  INQMAP1O REDEFINES INQMAP1I.
-	   02  FILLER				      PIC X(12).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  TRANIDO				      PIC X(004).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  CUSTNOO				      PIC X(006).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  LNAMEO				      PIC X(030).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  FNAMEO				      PIC X(020).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  ADDRO				      PIC X(030).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  CITYO				      PIC X(020).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  STATEO				      PIC X(002).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  ZIPCODEO 			      PIC X(010).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  MESSAGEO 			      PIC X(079).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  DUMMYO				      PIC X(001).
+      *****************************************************************
+      * PROGRAM-ID   : 1B-INQ
+      * AUTHOR       : D. OKAFOR - APPLICATIONS PROGRAMMING
+      * INSTALLATION : CUSTOMER SERVICES DATA CENTER
+      * DATE-WRITTEN : 03/14/2019
+      * DATE-COMPILED:
+      *-----------------------------------------------------------------
+      * REMARKS.
+      *     CICS PSEUDO-CONVERSATIONAL CUSTOMER INQUIRY TRANSACTION.
+      *     ACCEPTS AN EXACT CUSTNOI OR, WHEN CUSTNOI IS LEFT BLANK, A
+      *     PARTIAL LNAMEI AND RETURNS A SCROLLABLE LIST OF MATCHES
+      *     FOR THE OPERATOR TO SELECT FROM.  DISPLAYS THE SUSPENDED
+      *     STATUS AND UNVERIFIED-ADDRESS INDICATOR ON MESSAGEO WHEN
+      *     APPLICABLE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *     03/14/2019  DO   INITIAL VERSION - CUSTNOI LOOKUP ONLY.
+      *     08/09/2026  DO   ADD LNAMEI PARTIAL-NAME SEARCH WITH
+      *                      SCROLLABLE RESULT LIST (LISTAREA).
+      *     08/09/2026  DO   SHOW SUSPENDED STATUS ON MESSAGEO.
+      *     08/09/2026  DO   SHOW UNVERIFIED-ADDRESS INDICATOR ON
+      *                      MESSAGEO.
+      *     08/09/2026  DO   ADD PHONEO/EMAILO/OPENDATO DISPLAY.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  1B-INQ.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * SYMBOLIC MAP of 1B-INQ Created by CACXBMS Version 6.1.0002
+       01  INQMAP1I.
+	   02  FILLER				      PIC X(12).
+	   02  TRANIDL				      PIC S9(4) COMP-4.
+	   02  TRANIDF				      PIC X.
+	   02  FILLER REDEFINES TRANIDF.
+	       03  TRANIDA			      PIC X.
+	   02  TRANIDI				      PIC X(004).
+	   02  CUSTNOL				      PIC S9(4) COMP-4.
+	   02  CUSTNOF				      PIC X.
+	   02  FILLER REDEFINES CUSTNOF.
+	       03  CUSTNOA			      PIC X.
+	   02  CUSTNOI				      PIC X(006).
+	   02  LNAMEL				      PIC S9(4) COMP-4.
+	   02  LNAMEF				      PIC X.
+	   02  FILLER REDEFINES LNAMEF.
+	       03  LNAMEA			      PIC X.
+	   02  LNAMEI				      PIC X(030).
+	   02  FNAMEL				      PIC S9(4) COMP-4.
+	   02  FNAMEF				      PIC X.
+	   02  FILLER REDEFINES FNAMEF.
+	       03  FNAMEA			      PIC X.
+	   02  FNAMEI				      PIC X(020).
+	   02  ADDRL				      PIC S9(4) COMP-4.
+	   02  ADDRF				      PIC X.
+	   02  FILLER REDEFINES ADDRF.
+	       03  ADDRA			      PIC X.
+	   02  ADDRI				      PIC X(030).
+	   02  CITYL				      PIC S9(4) COMP-4.
+	   02  CITYF				      PIC X.
+	   02  FILLER REDEFINES CITYF.
+	       03  CITYA			      PIC X.
+	   02  CITYI				      PIC X(020).
+	   02  STATEL				      PIC S9(4) COMP-4.
+	   02  STATEF				      PIC X.
+	   02  FILLER REDEFINES STATEF.
+	       03  STATEA			      PIC X.
+	   02  STATEI				      PIC X(002).
+	   02  ZIPCODEL 			      PIC S9(4) COMP-4.
+	   02  ZIPCODEF 			      PIC X.
+	   02  FILLER REDEFINES ZIPCODEF.
+	       03  ZIPCODEA			      PIC X.
+	   02  ZIPCODEI 			      PIC X(010).
+	   02  PHONEL				      PIC S9(4) COMP-4.
+	   02  PHONEF				      PIC X.
+	   02  FILLER REDEFINES PHONEF.
+	       03  PHONEA			      PIC X.
+	   02  PHONEI				      PIC X(010).
+	   02  EMAILL				      PIC S9(4) COMP-4.
+	   02  EMAILF				      PIC X.
+	   02  FILLER REDEFINES EMAILF.
+	       03  EMAILA			      PIC X.
+	   02  EMAILI				      PIC X(040).
+	   02  OPENDATL			      PIC S9(4) COMP-4.
+	   02  OPENDATF			      PIC X.
+	   02  FILLER REDEFINES OPENDATF.
+	       03  OPENDATA			      PIC X.
+	   02  OPENDATI			      PIC X(010).
+	   02  MESSAGEL 			      PIC S9(4) COMP-4.
+	   02  MESSAGEF 			      PIC X.
+	   02  FILLER REDEFINES MESSAGEF.
+	       03  MESSAGEA			      PIC X.
+	   02  MESSAGEI 			      PIC X(079).
+	   02  DUMMYL				      PIC S9(4) COMP-4.
+	   02  DUMMYF				      PIC X.
+	   02  FILLER REDEFINES DUMMYF.
+	       03  DUMMYA			      PIC X.
+	   02  DUMMYI				      PIC X(001).
+	   02  LISTSELL			      PIC S9(4) COMP-4.
+	   02  LISTSELF			      PIC X.
+	   02  FILLER REDEFINES LISTSELF.
+	       03  LISTSELA			      PIC X.
+	   02  LISTSELI			      PIC X(002).
+	   02  LISTAREA OCCURS 10 TIMES.
+	       03  LCUSTNOL			      PIC S9(4) COMP-4.
+	       03  LCUSTNOF			      PIC X.
+	       03  FILLER REDEFINES LCUSTNOF.
+	           04  LCUSTNOA		      PIC X.
+	       03  LCUSTNOI			      PIC X(006).
+	       03  LLNAMEL			      PIC S9(4) COMP-4.
+	       03  LLNAMEF			      PIC X.
+	       03  FILLER REDEFINES LLNAMEF.
+	           04  LLNAMEA		      PIC X.
+	       03  LLNAMEI			      PIC X(030).
+       01  INQMAP1O REDEFINES INQMAP1I.
+	   02  FILLER				      PIC X(12).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  TRANIDO				      PIC X(004).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  CUSTNOO				      PIC X(006).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  LNAMEO				      PIC X(030).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  FNAMEO				      PIC X(020).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  ADDRO				      PIC X(030).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  CITYO				      PIC X(020).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  STATEO				      PIC X(002).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  ZIPCODEO 			      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  PHONEO				      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  EMAILO				      PIC X(040).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  OPENDATO			      PIC X(010).
+	   02  MESSAGEO 			      PIC X(079).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  DUMMYO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  LISTSELO			      PIC X(002).
+	   02  LISTAREAO OCCURS 10 TIMES.
+	       03  FILLER			      PIC XX.
+	       03  FILLER			      PIC X.
+	       03  LCUSTNOO			      PIC X(006).
+	       03  FILLER			      PIC XX.
+	       03  FILLER			      PIC X.
+	       03  LLNAMEO			      PIC X(030).
+
+      *-----------------------------------------------------------------
+      * SHARED RECORD LAYOUTS.
+      *-----------------------------------------------------------------
+       COPY CUSTREC.
+
+      *-----------------------------------------------------------------
+      * PROGRAM WORKING-STORAGE.
+      *-----------------------------------------------------------------
+       01  IQ-CONSTANTS.
+           05  IQ-MAPSET                   PIC X(08) VALUE '1B-INQ'.
+           05  IQ-MAPNAME                  PIC X(08) VALUE 'INQMAP1'.
+           05  IQ-FILE-CUSTMAST            PIC X(08) VALUE 'CUSTMAST'.
+           05  IQ-FILE-CUSTNAME            PIC X(08) VALUE 'CUSTNAME'.
+
+       77  IQ-RESP                         PIC S9(8) COMP.
+       77  IQ-MSG-PTR                      PIC 9(03) VALUE 1.
+       77  IQ-LIST-COUNT                   PIC 9(02) VALUE ZERO.
+       77  IQ-LNAME-LEN                    PIC 9(02) VALUE ZERO.
+       77  IQ-SUB                          PIC 9(02) VALUE ZERO.
+       77  IQ-SEL-SUB                      PIC 9(02) VALUE ZERO.
+       77  IQ-BROWSE-SW                    PIC X(01) VALUE 'N'.
+           88  IQ-BROWSE-OPEN                        VALUE 'Y'.
+       77  IQ-MORE-SW                      PIC X(01) VALUE 'N'.
+           88  IQ-MORE                               VALUE 'Y'.
+
+       01  IQ-COMMAREA.
+           05  IQ-CA-STEP                  PIC X(01).
+               88  IQ-STEP-LIST                      VALUE 'L'.
+           05  IQ-CA-CUSTNO-TAB OCCURS 10 TIMES.
+               10  IQ-CA-CUSTNO            PIC X(06).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                     PIC X(61).
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      * 0000-MAINLINE - FIRST-TIME ENTRY SENDS A BLANK INQUIRY MAP;
+      * RE-ENTRY RECEIVES THE MAP AND DISPATCHES ON WHAT THE OPERATOR
+      * KEYED - A LIST-LINE SELECTION, A CUSTNOI LOOKUP, OR AN LNAMEI
+      * SEARCH.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-BLANK-MAP THRU 1000-EXIT
+           ELSE
+               IF EIBCALEN = LENGTH OF IQ-COMMAREA
+                   MOVE DFHCOMMAREA TO IQ-COMMAREA
+               ELSE
+                   INITIALIZE IQ-COMMAREA
+               END-IF
+
+               EXEC CICS RECEIVE MAP(IQ-MAPNAME) MAPSET(IQ-MAPSET)
+                   INTO(INQMAP1I)
+                   RESP(IQ-RESP)
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN LISTSELI NOT = SPACES AND
+                           LISTSELI NOT = LOW-VALUES AND IQ-STEP-LIST
+                       PERFORM 3000-SELECT-FROM-LIST THRU 3000-EXIT
+                   WHEN CUSTNOI NOT = SPACES AND
+                           CUSTNOI NOT = LOW-VALUES
+                       PERFORM 2000-LOOKUP-BY-CUSTNO THRU 2000-EXIT
+                   WHEN LNAMEI NOT = SPACES AND LNAMEI NOT = LOW-VALUES
+                       PERFORM 4000-LOOKUP-BY-NAME THRU 4000-EXIT
+                   WHEN OTHER
+                       MOVE 'ENTER A CUSTOMER NUMBER OR A LAST NAME'
+                           TO MESSAGEO
+                       PERFORM 8000-SEND-MAP THRU 8000-EXIT
+               END-EVALUATE
+           END-IF.
+
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(IQ-COMMAREA)
+           END-EXEC.
+
+       0000-EXIT.
+           EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * 1000-SEND-BLANK-MAP - VERY FIRST ENTRY TO THE TRANSACTION.
+      *-----------------------------------------------------------------
+       1000-SEND-BLANK-MAP.
+           MOVE LOW-VALUES TO INQMAP1O.
+           MOVE 'ENTER A CUSTOMER NUMBER OR A LAST NAME' TO MESSAGEO.
+           INITIALIZE IQ-COMMAREA.
+
+           EXEC CICS SEND MAP(IQ-MAPNAME) MAPSET(IQ-MAPSET)
+               ERASE
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-LOOKUP-BY-CUSTNO - EXACT CUSTNOI LOOKUP (ORIGINAL PATH).
+      *-----------------------------------------------------------------
+       2000-LOOKUP-BY-CUSTNO.
+           EXEC CICS READ FILE(IQ-FILE-CUSTMAST)
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(CUSTNOI)
+               RESP(IQ-RESP)
+           END-EXEC.
+
+           IF IQ-RESP NOT = DFHRESP(NORMAL)
+               MOVE LOW-VALUES TO INQMAP1O
+               MOVE CUSTNOI TO CUSTNOO
+               MOVE 'CUSTOMER NOT ON FILE' TO MESSAGEO
+               INITIALIZE IQ-COMMAREA
+               PERFORM 8000-SEND-MAP THRU 8000-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+
+           PERFORM 2500-FORMAT-CUSTOMER THRU 2500-EXIT.
+           INITIALIZE IQ-COMMAREA.
+           PERFORM 8000-SEND-MAP THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2500-FORMAT-CUSTOMER - MOVES THE CUSTOMER RECORD TO THE MAP
+      * AND BUILDS THE STATUS/ADDRESS-QUALITY MESSAGE.
+      *-----------------------------------------------------------------
+       2500-FORMAT-CUSTOMER.
+           MOVE LOW-VALUES TO INQMAP1O.
+           MOVE CM-CUSTNO   TO CUSTNOO.
+           MOVE CM-LNAME    TO LNAMEO.
+           MOVE CM-FNAME    TO FNAMEO.
+           MOVE CM-ADDR     TO ADDRO.
+           MOVE CM-CITY     TO CITYO.
+           MOVE CM-STATE    TO STATEO.
+           MOVE CM-ZIPCODE  TO ZIPCODEO.
+           MOVE CM-PHONE    TO PHONEO.
+           MOVE CM-EMAIL    TO EMAILO.
+
+           STRING CM-OPEN-DATE(5:2) '/' CM-OPEN-DATE(7:2) '/'
+                   CM-OPEN-DATE(1:4)
+               DELIMITED BY SIZE
+               INTO OPENDATO
+           END-STRING.
+
+           MOVE SPACES TO MESSAGEO.
+           MOVE 1 TO IQ-MSG-PTR.
+           IF CM-SUSPENDED
+               STRING 'ACCOUNT SUSPENDED - ' DELIMITED BY SIZE
+                   INTO MESSAGEO
+                   WITH POINTER IQ-MSG-PTR
+               END-STRING
+           END-IF.
+           IF CM-ADDR-NONSTANDARD
+               STRING 'ADDRESS NOT VERIFIED - PLEASE CONFIRM'
+                   DELIMITED BY SIZE
+                   INTO MESSAGEO
+                   WITH POINTER IQ-MSG-PTR
+               END-STRING
+           END-IF.
+           IF IQ-MSG-PTR = 1
+               MOVE 'CUSTOMER RECORD DISPLAYED' TO MESSAGEO
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-SELECT-FROM-LIST - OPERATOR KEYED A LINE NUMBER AGAINST
+      * THE RESULT LIST BUILT BY 4000-LOOKUP-BY-NAME.
+      *-----------------------------------------------------------------
+       3000-SELECT-FROM-LIST.
+           IF LISTSELI NOT NUMERIC
+               MOVE LOW-VALUES TO INQMAP1O
+               MOVE 'INVALID LINE NUMBER SELECTED' TO MESSAGEO
+               PERFORM 8000-SEND-MAP THRU 8000-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           MOVE LISTSELI TO IQ-SEL-SUB.
+           IF IQ-SEL-SUB < 1 OR IQ-SEL-SUB > 10
+               MOVE LOW-VALUES TO INQMAP1O
+               MOVE 'INVALID LINE NUMBER SELECTED' TO MESSAGEO
+               PERFORM 8000-SEND-MAP THRU 8000-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           MOVE IQ-CA-CUSTNO(IQ-SEL-SUB) TO CUSTNOI.
+           IF CUSTNOI = SPACES
+               MOVE LOW-VALUES TO INQMAP1O
+               MOVE 'NO CUSTOMER ON THAT LINE' TO MESSAGEO
+               PERFORM 8000-SEND-MAP THRU 8000-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM 2000-LOOKUP-BY-CUSTNO THRU 2000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 4000-LOOKUP-BY-NAME - PARTIAL LNAMEI SEARCH.  BROWSES
+      * CUSTMAST-BY-NAME (ALTERNATE PATH ON CM-LNAME/CM-ZIPCODE)
+      * STARTING AT LNAMEI AND COLLECTS UP TO 10 MATCHING LAST NAMES
+      * FOR THE SCROLLABLE LIST.
+      *-----------------------------------------------------------------
+       4000-LOOKUP-BY-NAME.
+           MOVE LOW-VALUES TO INQMAP1O.
+           MOVE ZERO TO IQ-LIST-COUNT.
+           MOVE ZERO TO IQ-LNAME-LEN.
+           INSPECT LNAMEI TALLYING IQ-LNAME-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF IQ-LNAME-LEN = 0
+               MOVE 30 TO IQ-LNAME-LEN
+           END-IF.
+
+           MOVE SPACES TO CM-NAME-KEY.
+           MOVE LNAMEI TO CM-LNAME.
+
+           MOVE ZERO TO IQ-SUB.
+           PERFORM 4050-CLEAR-LIST THRU 4050-EXIT
+               UNTIL IQ-SUB = 10.
+
+           EXEC CICS STARTBR FILE(IQ-FILE-CUSTNAME)
+               RIDFLD(CM-NAME-KEY)
+               KEYLENGTH(IQ-LNAME-LEN)
+               GENERIC
+               RESP(IQ-RESP)
+           END-EXEC.
+
+           MOVE 'N' TO IQ-MORE-SW.
+           IF IQ-RESP = DFHRESP(NORMAL)
+               SET IQ-BROWSE-OPEN TO TRUE
+               PERFORM 4100-BUILD-LIST THRU 4100-EXIT
+                   UNTIL NOT IQ-BROWSE-OPEN
+                       OR IQ-LIST-COUNT = 10
+               IF IQ-BROWSE-OPEN AND IQ-LIST-COUNT = 10
+                   PERFORM 4200-PEEK-NEXT THRU 4200-EXIT
+               END-IF
+               EXEC CICS ENDBR FILE(IQ-FILE-CUSTNAME) END-EXEC
+           END-IF.
+
+           IF IQ-LIST-COUNT = 0
+               MOVE 'NO CUSTOMERS FOUND WITH THAT LAST NAME'
+                   TO MESSAGEO
+               INITIALIZE IQ-COMMAREA
+           ELSE
+               IF IQ-MORE
+                   MOVE 'MORE THAN 10 MATCHES - NARROW YOUR SEARCH'
+                       TO MESSAGEO
+               ELSE
+                   MOVE 'KEY A LINE NUMBER IN LIST SEL AND PRESS ENTER'
+                       TO MESSAGEO
+               END-IF
+               SET IQ-STEP-LIST TO TRUE
+           END-IF.
+
+           PERFORM 8000-SEND-MAP THRU 8000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 4050-CLEAR-LIST - BLANKS ALL 10 OCCURRENCES OF THE COMMAREA
+      * CUSTNO TABLE BEFORE A NEW SEARCH REBUILDS IT, SO A SEARCH WITH
+      * FEWER MATCHES THAN THE PRIOR ONE CAN'T LEAVE A STALE CUSTNO
+      * BEHIND A BLANK-LOOKING LIST LINE.
+      *-----------------------------------------------------------------
+       4050-CLEAR-LIST.
+           ADD 1 TO IQ-SUB.
+           MOVE SPACES TO IQ-CA-CUSTNO(IQ-SUB).
+       4050-EXIT.
+           EXIT.
+
+       4100-BUILD-LIST.
+           EXEC CICS READNEXT FILE(IQ-FILE-CUSTNAME)
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(CM-NAME-KEY)
+               KEYLENGTH(IQ-LNAME-LEN)
+               RESP(IQ-RESP)
+           END-EXEC.
+
+           IF IQ-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO IQ-BROWSE-SW
+               GO TO 4100-EXIT
+           END-IF.
+
+           IF CM-LNAME(1:IQ-LNAME-LEN) NOT = LNAMEI(1:IQ-LNAME-LEN)
+               MOVE 'N' TO IQ-BROWSE-SW
+               GO TO 4100-EXIT
+           END-IF.
+
+           ADD 1 TO IQ-LIST-COUNT.
+           MOVE IQ-LIST-COUNT TO IQ-SUB.
+           MOVE CM-CUSTNO TO IQ-CA-CUSTNO(IQ-SUB).
+           MOVE CM-CUSTNO TO LCUSTNOO(IQ-SUB).
+           MOVE CM-LNAME  TO LLNAMEO(IQ-SUB).
+       4100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 4200-PEEK-NEXT - LIST IS ALREADY FULL AT 10.  LOOKS ONE RECORD
+      * FURTHER WITHOUT ADDING IT TO THE LIST, SOLELY TO TELL THE
+      * OPERATOR WHETHER THE LIST WAS TRUNCATED.
+      *-----------------------------------------------------------------
+       4200-PEEK-NEXT.
+           EXEC CICS READNEXT FILE(IQ-FILE-CUSTNAME)
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(CM-NAME-KEY)
+               KEYLENGTH(IQ-LNAME-LEN)
+               RESP(IQ-RESP)
+           END-EXEC.
+
+           IF IQ-RESP = DFHRESP(NORMAL)
+               IF CM-LNAME(1:IQ-LNAME-LEN) = LNAMEI(1:IQ-LNAME-LEN)
+                   MOVE 'Y' TO IQ-MORE-SW
+               END-IF
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 8000-SEND-MAP - COMMON MAP SEND USED BY EVERY PATH ABOVE.
+      *-----------------------------------------------------------------
+       8000-SEND-MAP.
+           EXEC CICS SEND MAP(IQ-MAPNAME) MAPSET(IQ-MAPSET)
+               DATAONLY
+               ERASE
+           END-EXEC.
+       8000-EXIT.
+           EXIT.
