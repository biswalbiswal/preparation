@@ -1,3 +1,45 @@
+      *****************************************************************
+      * PROGRAM-ID   : 2B-MAIN
+      * AUTHOR       : D. OKAFOR - APPLICATIONS PROGRAMMING
+      * INSTALLATION : CUSTOMER SERVICES DATA CENTER
+      * DATE-WRITTEN : 03/14/2019
+      * DATE-COMPILED:
+      *-----------------------------------------------------------------
+      * REMARKS.
+      *     CICS PSEUDO-CONVERSATIONAL CUSTOMER MAINTENANCE
+      *     TRANSACTION.  KEYMAP TAKES CUSTNO1I/ACTIONI (A/C/D/I/S/R).
+      *     DATAMAP TAKES THE NAME/ADDRESS/PHONE/EMAIL FIELDS FOR
+      *     ADD AND CHANGE.  EVERY A/C/D/S/R IS EDITED, LOGGED TO
+      *     CUSTHIST WITH A BEFORE/AFTER IMAGE, AND APPLIED TO
+      *     CUSTMAST.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *     03/14/2019  DO   INITIAL VERSION - ADD/CHANGE/DELETE/
+      *                      INQUIRE AGAINST CUSTMAST, NO EDITS.
+      *     08/09/2026  DO   ADD STATE/ZIP CROSS-EDIT ON ADD AND
+      *                      CHANGE - REJECTS ON MSG2O WHEN THE ZIP3
+      *                      PREFIX DOESN'T BELONG TO THE STATE KEYED.
+      *     08/09/2026  DO   LOG A BEFORE/AFTER IMAGE OF EVERY A/C/D/
+      *                      S/R TO CUSTHIST WITH TIMESTAMP, TERMID
+      *                      AND OPERATOR ID.
+      *     08/09/2026  DO   ADD LIKELY-DUPLICATE CHECK ON ADD -
+      *                      WARNS ON MSG2O INSTEAD OF COMMITTING WHEN
+      *                      LNAME/ZIPCODE PLUS FNAME OR ADDR MATCH AN
+      *                      EXISTING RECORD.
+      *     08/09/2026  DO   ADD ACTION S (SUSPEND) AND R (REACTIVATE)
+      *                      - FLIP CM-STATUS WITHOUT REMOVING THE
+      *                      CUSTOMER FROM FILE.
+      *     08/09/2026  DO   ADD PHONEI/EMAILI/OPENDATI FIELDS TO
+      *                      DATAMAP.
+      *     08/09/2026  DO   RESTRICT ACTION D TO SUPERVISOR-LEVEL
+      *                      OPERATORS - CHECKED AGAINST OPAUTH,
+      *                      REJECTED ON MSG1O OTHERWISE.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  2B-MAIN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
       * SYMBOLIC MAP of 2B-MAIN Created by CACXBMS Version 6.1.0002
        01  KEYMAPI.
 	   02  FILLER				      PIC X(12).
@@ -90,6 +132,21 @@
 	   02  FILLER REDEFINES ZIPCODEF.
 	       03  ZIPCODEA			      PIC X.
 	   02  ZIPCODEI 			      PIC X(010).
+	   02  PHONEL				      PIC S9(4) COMP-4.
+	   02  PHONEF				      PIC X.
+	   02  FILLER REDEFINES PHONEF.
+	       03  PHONEA			      PIC X.
+	   02  PHONEI				      PIC X(010).
+	   02  EMAILL				      PIC S9(4) COMP-4.
+	   02  EMAILF				      PIC X.
+	   02  FILLER REDEFINES EMAILF.
+	       03  EMAILA			      PIC X.
+	   02  EMAILI				      PIC X(040).
+	   02  OPENDATL			      PIC S9(4) COMP-4.
+	   02  OPENDATF			      PIC X.
+	   02  FILLER REDEFINES OPENDATF.
+	       03  OPENDATA			      PIC X.
+	   02  OPENDATI			      PIC X(010).
 	   02  MSG2L				      PIC S9(4) COMP-4.
 	   02  MSG2F				      PIC X.
 	   02  FILLER REDEFINES MSG2F.
@@ -131,7 +188,581 @@
 	   02  ZIPCODEO 			      PIC X(010).
 	   02  FILLER				      PIC XX.
 	   02  FILLER				      PIC X.
+	   02  PHONEO				      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  EMAILO				      PIC X(040).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  OPENDATO			      PIC X(010).
 	   02  MSG2O				      PIC X(079).
 	   02  FILLER				      PIC XX.
 	   02  FILLER				      PIC X.
 	   02  DUMMY2O				      PIC X(001).
+
+      *-----------------------------------------------------------------
+      * SHARED RECORD LAYOUTS.
+      *-----------------------------------------------------------------
+       COPY CUSTREC.
+       COPY CUSTHIST.
+       COPY OPAUTH.
+       COPY STATEZIP.
+
+      *-----------------------------------------------------------------
+      * PROGRAM WORKING-STORAGE.
+      *-----------------------------------------------------------------
+       01  MN-CONSTANTS.
+           05  MN-MAPSET                   PIC X(08) VALUE '2B-MAIN'.
+           05  MN-KEYMAP-NAME              PIC X(08) VALUE 'KEYMAP'.
+           05  MN-DATAMAP-NAME             PIC X(08) VALUE 'DATAMAP'.
+           05  MN-FILE-CUSTMAST            PIC X(08) VALUE 'CUSTMAST'.
+           05  MN-FILE-CUSTNAME            PIC X(08) VALUE 'CUSTNAME'.
+           05  MN-FILE-CUSTHIST            PIC X(08) VALUE 'CUSTHIST'.
+           05  MN-FILE-OPAUTH              PIC X(08) VALUE 'OPAUTH'.
+           05  MN-FILE-STATEZIP            PIC X(08) VALUE 'STATEZIP'.
+
+       77  MN-RESP                         PIC S9(8) COMP.
+       77  MN-ZIP3                         PIC X(03).
+       77  MN-ABSTIME                      PIC S9(15) COMP-3.
+       77  MN-DATE-OUT                     PIC X(08).
+       77  MN-TIME-OUT                     PIC X(06).
+       77  MN-DELETE-AUTH-SW               PIC X(01) VALUE 'N'.
+           88  MN-DELETE-AUTHORIZED                   VALUE 'Y'.
+           88  MN-DELETE-NOT-AUTHORIZED               VALUE 'N'.
+       77  MN-EDIT-SW                      PIC X(01) VALUE 'Y'.
+           88  MN-EDIT-OK                             VALUE 'Y'.
+           88  MN-EDIT-FAILED                         VALUE 'N'.
+       77  MN-DUP-FOUND-SW                 PIC X(01) VALUE 'N'.
+           88  MN-DUP-FOUND                           VALUE 'Y'.
+       77  MN-BROWSE-SW                    PIC X(01) VALUE 'N'.
+           88  MN-BROWSE-OPEN                         VALUE 'Y'.
+
+       01  MN-COMMAREA.
+           05  MN-CA-STEP                  PIC X(01).
+               88  MN-STEP-DATAMAP                    VALUE '2'.
+           05  MN-CA-ACTION                PIC X(01).
+           05  MN-CA-CUSTNO                PIC X(06).
+           05  MN-CA-BEFORE-IMAGE          PIC X(201).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                     PIC X(209).
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+      * 0000-MAINLINE - FIRST-TIME ENTRY SENDS KEYMAP; RE-ENTRY
+      * DISPATCHES TO THE KEYMAP OR DATAMAP HANDLER BASED ON WHERE
+      * THE COMMAREA SAYS THE OPERATOR LEFT OFF.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-KEYMAP THRU 1000-EXIT
+           ELSE
+               IF EIBCALEN = LENGTH OF MN-COMMAREA
+                   MOVE DFHCOMMAREA TO MN-COMMAREA
+               ELSE
+                   INITIALIZE MN-COMMAREA
+               END-IF
+
+               IF MN-STEP-DATAMAP
+                   PERFORM 3000-PROCESS-DATAMAP THRU 3000-EXIT
+               ELSE
+                   PERFORM 2000-PROCESS-KEYMAP THRU 2000-EXIT
+               END-IF
+           END-IF.
+
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(MN-COMMAREA)
+           END-EXEC.
+       0000-EXIT.
+           EXIT.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * 1000-SEND-KEYMAP - INITIAL SCREEN OF THE TRANSACTION.
+      *-----------------------------------------------------------------
+       1000-SEND-KEYMAP.
+           MOVE LOW-VALUES TO KEYMAPO.
+           MOVE 'ENTER CUSTOMER NUMBER AND ACTION (A/C/D/I/S/R)'
+               TO MSG1O.
+           INITIALIZE MN-COMMAREA.
+           EXEC CICS SEND MAP(MN-KEYMAP-NAME) MAPSET(MN-MAPSET)
+               ERASE
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+       1500-SEND-KEYMAP-DATAONLY.
+           EXEC CICS SEND MAP(MN-KEYMAP-NAME) MAPSET(MN-MAPSET)
+               DATAONLY
+           END-EXEC.
+       1500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESS-KEYMAP - VALIDATES ACTIONI/CUSTNO1I, ENFORCES THE
+      * SUPERVISOR-ONLY DELETE AUTHORITY CHECK, AND ROUTES TO THE
+      * DELETE, SUSPEND/REACTIVATE OR DATAMAP HANDLER.
+      *-----------------------------------------------------------------
+       2000-PROCESS-KEYMAP.
+           EXEC CICS RECEIVE MAP(MN-KEYMAP-NAME) MAPSET(MN-MAPSET)
+               INTO(KEYMAPI)
+               RESP(MN-RESP)
+           END-EXEC.
+
+           MOVE ACTIONI  TO MN-CA-ACTION.
+           MOVE CUSTNO1I TO MN-CA-CUSTNO.
+
+           EVALUATE ACTIONI
+               WHEN 'A' WHEN 'C' WHEN 'D' WHEN 'I' WHEN 'S' WHEN 'R'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE LOW-VALUES TO KEYMAPO
+                   MOVE 'INVALID ACTION - USE A, C, D, I, S OR R'
+                       TO MSG1O
+                   PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT
+                   GO TO 2000-EXIT
+           END-EVALUATE.
+
+           IF ACTIONI = 'D'
+               PERFORM 2100-CHECK-DELETE-AUTHORITY THRU 2100-EXIT
+               IF NOT MN-DELETE-AUTHORIZED
+                   MOVE LOW-VALUES TO KEYMAPO
+                   MOVE 'NOT AUTHORIZED TO DELETE - SEE YOUR SUPERVISOR'
+                       TO MSG1O
+                   PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT
+                   GO TO 2000-EXIT
+               END-IF
+           END-IF.
+
+           IF ACTIONI = 'A'
+               EXEC CICS READ FILE(MN-FILE-CUSTMAST)
+                   INTO(CUSTOMER-RECORD)
+                   RIDFLD(CUSTNO1I)
+                   RESP(MN-RESP)
+               END-EXEC
+               IF MN-RESP = DFHRESP(NORMAL)
+                   MOVE LOW-VALUES TO KEYMAPO
+                   MOVE 'CUSTOMER NUMBER ALREADY ON FILE' TO MSG1O
+                   PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT
+                   GO TO 2000-EXIT
+               END-IF
+               INITIALIZE CUSTOMER-RECORD
+               MOVE CUSTNO1I TO CM-CUSTNO
+               SET CM-ACTIVE TO TRUE
+               SET CM-ADDR-NOT-CHECKED TO TRUE
+           ELSE
+               EXEC CICS READ FILE(MN-FILE-CUSTMAST)
+                   INTO(CUSTOMER-RECORD)
+                   RIDFLD(CUSTNO1I)
+                   RESP(MN-RESP)
+               END-EXEC
+               IF MN-RESP NOT = DFHRESP(NORMAL)
+                   MOVE LOW-VALUES TO KEYMAPO
+                   MOVE 'CUSTOMER NOT ON FILE' TO MSG1O
+                   PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT
+                   GO TO 2000-EXIT
+               END-IF
+           END-IF.
+
+           EVALUATE ACTIONI
+               WHEN 'S'
+                   IF CM-SUSPENDED
+                       MOVE LOW-VALUES TO KEYMAPO
+                       MOVE 'CUSTOMER IS ALREADY SUSPENDED' TO MSG1O
+                       PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT
+                       GO TO 2000-EXIT
+                   END-IF
+               WHEN 'R'
+                   IF CM-ACTIVE
+                       MOVE LOW-VALUES TO KEYMAPO
+                       MOVE 'CUSTOMER IS NOT SUSPENDED' TO MSG1O
+                       PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT
+                       GO TO 2000-EXIT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           MOVE CUSTOMER-RECORD TO MN-CA-BEFORE-IMAGE.
+
+           EVALUATE ACTIONI
+               WHEN 'D'
+                   PERFORM 5000-DELETE-CUSTOMER THRU 5000-EXIT
+               WHEN 'S'
+                   PERFORM 6000-SUSPEND-REACTIVATE THRU 6000-EXIT
+               WHEN 'R'
+                   PERFORM 6000-SUSPEND-REACTIVATE THRU 6000-EXIT
+               WHEN OTHER
+                   PERFORM 7000-SEND-DATAMAP THRU 7000-EXIT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2100-CHECK-DELETE-AUTHORITY - ACTIONI = 'D' MAY ONLY PROCEED
+      * WHEN THE SIGNED-ON OPERATOR IS ON OPAUTH AT SUPERVISOR LEVEL.
+      *-----------------------------------------------------------------
+       2100-CHECK-DELETE-AUTHORITY.
+           MOVE 'N' TO MN-DELETE-AUTH-SW.
+           MOVE EIBOPID TO OA-OPID.
+
+           EXEC CICS READ FILE(MN-FILE-OPAUTH)
+               INTO(OPAUTH-RECORD)
+               RIDFLD(OA-OPID)
+               RESP(MN-RESP)
+           END-EXEC.
+
+           IF MN-RESP = DFHRESP(NORMAL) AND OA-SUPERVISOR
+               SET MN-DELETE-AUTHORIZED TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-PROCESS-DATAMAP - RECEIVES THE ADD/CHANGE DATA, RUNS THE
+      * STATE/ZIP CROSS-EDIT AND (ON ADD) THE DUPLICATE-CUSTOMER
+      * CHECK, THEN COMMITS TO CUSTMAST AND LOGS THE HISTORY RECORD.
+      *-----------------------------------------------------------------
+       3000-PROCESS-DATAMAP.
+           EXEC CICS RECEIVE MAP(MN-DATAMAP-NAME) MAPSET(MN-MAPSET)
+               INTO(DATAMAPI)
+               RESP(MN-RESP)
+           END-EXEC.
+
+           IF MN-CA-ACTION = 'I'
+               PERFORM 1000-SEND-KEYMAP THRU 1000-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF LNAMEI = SPACES OR FNAMEI = SPACES OR ADDRI = SPACES
+                   OR CITYI = SPACES OR STATEI = SPACES
+                   OR ZIPCODEI = SPACES
+               MOVE 'ALL NAME AND ADDRESS FIELDS ARE REQUIRED'
+                   TO MSG2O
+               PERFORM 3900-RESEND-DATAMAP THRU 3900-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM 3100-EDIT-STATE-ZIP THRU 3100-EXIT.
+           IF MN-EDIT-FAILED
+               PERFORM 3900-RESEND-DATAMAP THRU 3900-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           IF MN-CA-ACTION = 'A'
+               PERFORM 3200-CHECK-DUPLICATE THRU 3200-EXIT
+               IF MN-DUP-FOUND
+                   MOVE 'POSSIBLE DUPLICATE CUSTOMER ON FILE - VERIFY'
+                       TO MSG2O
+                   PERFORM 3900-RESEND-DATAMAP THRU 3900-EXIT
+                   GO TO 3000-EXIT
+               END-IF
+           END-IF.
+
+           IF MN-CA-ACTION = 'A'
+               INITIALIZE CUSTOMER-RECORD
+               MOVE MN-CA-CUSTNO TO CM-CUSTNO
+               SET CM-ACTIVE TO TRUE
+               PERFORM 3300-SET-OPEN-DATE THRU 3300-EXIT
+           ELSE
+               EXEC CICS READ FILE(MN-FILE-CUSTMAST)
+                   INTO(CUSTOMER-RECORD)
+                   RIDFLD(MN-CA-CUSTNO)
+                   UPDATE
+                   RESP(MN-RESP)
+               END-EXEC
+               IF MN-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'CUSTOMER NOT ON FILE' TO MSG2O
+                   PERFORM 3900-RESEND-DATAMAP THRU 3900-EXIT
+                   GO TO 3000-EXIT
+               END-IF
+           END-IF.
+
+           MOVE LNAMEI    TO CM-LNAME.
+           MOVE FNAMEI    TO CM-FNAME.
+           MOVE ADDRI     TO CM-ADDR.
+           MOVE CITYI     TO CM-CITY.
+           MOVE STATEI    TO CM-STATE.
+           MOVE ZIPCODEI  TO CM-ZIPCODE.
+           MOVE PHONEI    TO CM-PHONE.
+           MOVE EMAILI    TO CM-EMAIL.
+           SET CM-ADDR-NOT-CHECKED TO TRUE.
+
+           IF MN-CA-ACTION = 'A'
+               EXEC CICS WRITE FILE(MN-FILE-CUSTMAST)
+                   FROM(CUSTOMER-RECORD)
+                   RIDFLD(CM-CUSTNO)
+                   RESP(MN-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS REWRITE FILE(MN-FILE-CUSTMAST)
+                   FROM(CUSTOMER-RECORD)
+                   RESP(MN-RESP)
+               END-EXEC
+           END-IF.
+
+           IF MN-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'UPDATE FAILED - PLEASE TRY AGAIN' TO MSG2O
+               PERFORM 3900-RESEND-DATAMAP THRU 3900-EXIT
+               GO TO 3000-EXIT
+           END-IF.
+
+           PERFORM 9000-WRITE-HISTORY THRU 9000-EXIT.
+
+           MOVE LOW-VALUES TO KEYMAPO.
+           IF MN-CA-ACTION = 'A'
+               MOVE 'CUSTOMER ADDED' TO MSG1O
+           ELSE
+               MOVE 'CUSTOMER CHANGED' TO MSG1O
+           END-IF.
+           INITIALIZE MN-COMMAREA.
+           EXEC CICS SEND MAP(MN-KEYMAP-NAME) MAPSET(MN-MAPSET)
+               ERASE
+           END-EXEC.
+       3000-EXIT.
+           EXIT.
+
+       3900-RESEND-DATAMAP.
+           EXEC CICS SEND MAP(MN-DATAMAP-NAME) MAPSET(MN-MAPSET)
+               DATAONLY
+           END-EXEC.
+       3900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3100-EDIT-STATE-ZIP - LOOKS UP THE FIRST 3 POSITIONS OF
+      * ZIPCODEI ON STATEZIP.  A ZIP3 PREFIX NOT ON FILE CANNOT BE
+      * VALIDATED AND IS ALLOWED THROUGH; A ZIP3 ON FILE THAT NAMES A
+      * DIFFERENT STATE THAN STATEI IS REJECTED.
+      *-----------------------------------------------------------------
+       3100-EDIT-STATE-ZIP.
+           SET MN-EDIT-OK TO TRUE.
+           MOVE ZIPCODEI(1:3) TO MN-ZIP3.
+
+           EXEC CICS READ FILE(MN-FILE-STATEZIP)
+               INTO(STATEZIP-RECORD)
+               RIDFLD(MN-ZIP3)
+               RESP(MN-RESP)
+           END-EXEC.
+
+           IF MN-RESP = DFHRESP(NORMAL)
+               IF SZ-STATE NOT = STATEI
+                   SET MN-EDIT-FAILED TO TRUE
+                   MOVE 'STATE DOES NOT MATCH ZIP CODE - VERIFY ADDRESS'
+                       TO MSG2O
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3200-CHECK-DUPLICATE - BROWSES CUSTMAST-BY-NAME (CUSTNAME) ON
+      * LNAMEI/ZIPCODEI AND FLAGS A LIKELY DUPLICATE WHEN FNAMEI OR
+      * ADDRI ALSO MATCHES AN EXISTING RECORD.
+      *-----------------------------------------------------------------
+       3200-CHECK-DUPLICATE.
+           MOVE 'N' TO MN-DUP-FOUND-SW.
+           MOVE SPACES TO CM-NAME-KEY.
+           MOVE LNAMEI   TO CM-LNAME.
+           MOVE ZIPCODEI TO CM-ZIPCODE.
+
+           EXEC CICS STARTBR FILE(MN-FILE-CUSTNAME)
+               RIDFLD(CM-NAME-KEY)
+               RESP(MN-RESP)
+           END-EXEC.
+
+           IF MN-RESP = DFHRESP(NORMAL)
+               SET MN-BROWSE-OPEN TO TRUE
+               PERFORM 3210-SCAN-DUPLICATES THRU 3210-EXIT
+                   UNTIL NOT MN-BROWSE-OPEN OR MN-DUP-FOUND
+               EXEC CICS ENDBR FILE(MN-FILE-CUSTNAME) END-EXEC
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3210-SCAN-DUPLICATES.
+           EXEC CICS READNEXT FILE(MN-FILE-CUSTNAME)
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(CM-NAME-KEY)
+               RESP(MN-RESP)
+           END-EXEC.
+
+           IF MN-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO MN-BROWSE-SW
+               GO TO 3210-EXIT
+           END-IF.
+
+           IF CM-LNAME NOT = LNAMEI OR CM-ZIPCODE NOT = ZIPCODEI
+               MOVE 'N' TO MN-BROWSE-SW
+               GO TO 3210-EXIT
+           END-IF.
+
+           IF CM-FNAME = FNAMEI OR CM-ADDR = ADDRI
+               SET MN-DUP-FOUND TO TRUE
+           END-IF.
+       3210-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3300-SET-OPEN-DATE - STAMPS A NEW CUSTOMER WITH TODAY'S DATE.
+      *-----------------------------------------------------------------
+       3300-SET-OPEN-DATE.
+           EXEC CICS ASKTIME ABSTIME(MN-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(MN-ABSTIME)
+               YYYYMMDD(MN-DATE-OUT)
+           END-EXEC.
+           MOVE MN-DATE-OUT TO CM-OPEN-DATE.
+       3300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 5000-DELETE-CUSTOMER.
+      *-----------------------------------------------------------------
+       5000-DELETE-CUSTOMER.
+           EXEC CICS DELETE FILE(MN-FILE-CUSTMAST)
+               RIDFLD(CUSTNO1I)
+               RESP(MN-RESP)
+           END-EXEC.
+
+           IF MN-RESP NOT = DFHRESP(NORMAL)
+               MOVE LOW-VALUES TO KEYMAPO
+               MOVE 'DELETE FAILED - PLEASE TRY AGAIN' TO MSG1O
+               PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT
+               GO TO 5000-EXIT
+           END-IF.
+
+           MOVE SPACES TO CUSTOMER-RECORD.
+           PERFORM 9000-WRITE-HISTORY THRU 9000-EXIT.
+
+           MOVE LOW-VALUES TO KEYMAPO.
+           MOVE 'CUSTOMER RECORD DELETED' TO MSG1O.
+           INITIALIZE MN-COMMAREA.
+           PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 6000-SUSPEND-REACTIVATE - FLIPS CM-STATUS WITHOUT TOUCHING
+      * NAME/ADDRESS DATA.
+      *-----------------------------------------------------------------
+       6000-SUSPEND-REACTIVATE.
+           EXEC CICS READ FILE(MN-FILE-CUSTMAST)
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(CUSTNO1I)
+               UPDATE
+               RESP(MN-RESP)
+           END-EXEC.
+
+           IF MN-RESP NOT = DFHRESP(NORMAL)
+               MOVE LOW-VALUES TO KEYMAPO
+               MOVE 'CUSTOMER NOT ON FILE' TO MSG1O
+               PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT
+               GO TO 6000-EXIT
+           END-IF.
+
+           IF ACTIONI = 'S'
+               SET CM-SUSPENDED TO TRUE
+           ELSE
+               SET CM-ACTIVE TO TRUE
+           END-IF.
+
+           EXEC CICS REWRITE FILE(MN-FILE-CUSTMAST)
+               FROM(CUSTOMER-RECORD)
+               RESP(MN-RESP)
+           END-EXEC.
+
+           IF MN-RESP NOT = DFHRESP(NORMAL)
+               MOVE LOW-VALUES TO KEYMAPO
+               MOVE 'UPDATE FAILED - PLEASE TRY AGAIN' TO MSG1O
+               PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT
+               GO TO 6000-EXIT
+           END-IF.
+
+           PERFORM 9000-WRITE-HISTORY THRU 9000-EXIT.
+
+           MOVE LOW-VALUES TO KEYMAPO.
+           IF ACTIONI = 'S'
+               MOVE 'CUSTOMER SUSPENDED' TO MSG1O
+           ELSE
+               MOVE 'CUSTOMER REACTIVATED' TO MSG1O
+           END-IF.
+           INITIALIZE MN-COMMAREA.
+           PERFORM 1500-SEND-KEYMAP-DATAONLY THRU 1500-EXIT.
+       6000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 7000-SEND-DATAMAP - DISPLAYS THE DATAMAP SCREEN FOR ADD,
+      * CHANGE OR INQUIRE AND ARMS THE COMMAREA FOR THE NEXT TRIP.
+      *-----------------------------------------------------------------
+       7000-SEND-DATAMAP.
+           MOVE LOW-VALUES TO DATAMAPO.
+           MOVE CUSTNO1I  TO CUSTNO2O.
+           MOVE CM-LNAME  TO LNAMEO.
+           MOVE CM-FNAME  TO FNAMEO.
+           MOVE CM-ADDR   TO ADDRO.
+           MOVE CM-CITY   TO CITYO.
+           MOVE CM-STATE  TO STATEO.
+           MOVE CM-ZIPCODE TO ZIPCODEO.
+           MOVE CM-PHONE  TO PHONEO.
+           MOVE CM-EMAIL  TO EMAILO.
+
+           IF ACTIONI = 'A'
+               MOVE SPACES TO OPENDATO
+           ELSE
+               STRING CM-OPEN-DATE(5:2) '/' CM-OPEN-DATE(7:2) '/'
+                       CM-OPEN-DATE(1:4)
+                   DELIMITED BY SIZE
+                   INTO OPENDATO
+               END-STRING
+           END-IF.
+
+           EVALUATE ACTIONI
+               WHEN 'A'
+                   MOVE 'ENTER NEW CUSTOMER INFORMATION AND PRESS ENTER'
+                       TO INSTR2O
+               WHEN 'C'
+                   MOVE 'CHANGE THE DATA BELOW AND PRESS ENTER'
+                       TO INSTR2O
+               WHEN OTHER
+                   MOVE 'CUSTOMER RECORD - PRESS ENTER TO RETURN'
+                       TO INSTR2O
+           END-EVALUATE.
+
+           SET MN-STEP-DATAMAP TO TRUE.
+           EXEC CICS SEND MAP(MN-DATAMAP-NAME) MAPSET(MN-MAPSET)
+               ERASE
+           END-EXEC.
+       7000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-WRITE-HISTORY - LOGS THE BEFORE-IMAGE CAPTURED IN THE
+      * COMMAREA AND THE CURRENT CUSTOMER-RECORD (THE AFTER-IMAGE) TO
+      * CUSTHIST WITH A TIMESTAMP, TERMINAL AND OPERATOR ID.
+      *-----------------------------------------------------------------
+       9000-WRITE-HISTORY.
+           EXEC CICS ASKTIME ABSTIME(MN-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(MN-ABSTIME)
+               YYYYMMDD(MN-DATE-OUT)
+               TIME(MN-TIME-OUT)
+           END-EXEC.
+
+           MOVE MN-CA-CUSTNO TO CH-CUSTNO.
+           STRING MN-DATE-OUT MN-TIME-OUT
+               DELIMITED BY SIZE
+               INTO CH-TIMESTAMP
+           END-STRING.
+           MOVE MN-CA-ACTION       TO CH-ACTION.
+           MOVE EIBTRMID           TO CH-TERMID.
+           MOVE EIBOPID            TO CH-OPID.
+           MOVE MN-CA-BEFORE-IMAGE TO CH-BEFORE-IMAGE.
+           MOVE CUSTOMER-RECORD    TO CH-AFTER-IMAGE.
+
+           EXEC CICS WRITE FILE(MN-FILE-CUSTHIST)
+               FROM(CUSTHIST-RECORD)
+               RESP(MN-RESP)
+           END-EXEC.
+       9000-EXIT.
+           EXIT.
