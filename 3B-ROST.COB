@@ -0,0 +1,274 @@
+      *****************************************************************
+      * PROGRAM-ID   : 3B-ROST
+      * AUTHOR       : D. OKAFOR - APPLICATIONS PROGRAMMING
+      * INSTALLATION : CUSTOMER SERVICES DATA CENTER
+      * DATE-WRITTEN : 08/09/2026
+      * DATE-COMPILED:
+      *-----------------------------------------------------------------
+      * REMARKS.
+      *     READS THE CUSTMAST CUSTOMER MASTER FILE, SORTS IT INTO
+      *     STATE/LAST-NAME SEQUENCE, AND PRINTS A ROSTER REPORT WITH
+      *     A RECORD COUNT AND ADDRESS-COUNT SUBTOTAL LINE AT EACH
+      *     STATE BREAK AND A GRAND TOTAL LINE AT END OF REPORT.  THIS
+      *     REPLACES ONE-AT-A-TIME CUSTNO LOOKUPS THROUGH 1B-INQ FOR
+      *     BRANCH AUDIT AND MAILING-LIST EXTRACTS.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *     08/09/2026  DO   INITIAL VERSION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  3B-ROST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTNO
+               FILE STATUS IS RS-CUSTMAST-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO SORTWK1.
+
+           SELECT ROSTER-RPT ASSIGN TO ROSTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RS-ROSTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       SD  SORT-WORK
+           DATA RECORD IS SORT-RECORD.
+       01  SORT-RECORD.
+           05  SR-STATE                    PIC X(02).
+           05  SR-LNAME                    PIC X(30).
+           05  SR-FNAME                    PIC X(20).
+           05  SR-CUSTNO                   PIC X(06).
+           05  SR-ADDR                     PIC X(30).
+           05  SR-CITY                     PIC X(20).
+           05  SR-ZIPCODE                  PIC X(10).
+
+       FD  ROSTER-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  RS-CUSTMAST-STATUS              PIC X(02).
+       77  RS-ROSTRPT-STATUS               PIC X(02).
+       77  RS-SORT-EOF-SW                  PIC X(01)  VALUE 'N'.
+           88  RS-SORT-EOF                            VALUE 'Y'.
+       77  RS-CUST-EOF-SW                  PIC X(01)  VALUE 'N'.
+           88  RS-CUST-EOF                            VALUE 'Y'.
+       77  RS-PREV-STATE                   PIC X(02)  VALUE SPACES.
+       77  RS-STATE-COUNT                  PIC 9(07)  COMP-3 VALUE ZERO.
+       77  RS-GRAND-COUNT                  PIC 9(09)  COMP-3 VALUE ZERO.
+       77  RS-LINE-COUNT                   PIC 9(03)  COMP-3 VALUE ZERO.
+       77  RS-PAGE-NUMBER                  PIC 9(05)  COMP-3 VALUE ZERO.
+
+       01  RS-HEADING-1.
+           05  FILLER                      PIC X(01)  VALUE '1'.
+           05  FILLER                      PIC X(20)  VALUE
+                   'CUSTOMER ROSTER'.
+           05  FILLER                      PIC X(10)  VALUE
+                   'PAGE'.
+           05  RS-H1-PAGE                  PIC ZZZZ9.
+           05  FILLER                      PIC X(90)  VALUE SPACES.
+
+       01  RS-HEADING-2.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(06)  VALUE 'CUSTNO'.
+           05  FILLER                      PIC X(04)  VALUE SPACES.
+           05  FILLER                      PIC X(30)  VALUE
+                   'LAST NAME'.
+           05  FILLER                      PIC X(20)  VALUE
+                   'FIRST NAME'.
+           05  FILLER                      PIC X(30)  VALUE
+                   'ADDRESS'.
+           05  FILLER                      PIC X(20)  VALUE 'CITY'.
+           05  FILLER                      PIC X(04)  VALUE 'ST'.
+           05  FILLER                      PIC X(10)  VALUE 'ZIP'.
+
+       01  RS-DETAIL-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  RS-D-CUSTNO                 PIC X(06).
+           05  FILLER                      PIC X(04)  VALUE SPACES.
+           05  RS-D-LNAME                  PIC X(30).
+           05  RS-D-FNAME                  PIC X(20).
+           05  RS-D-ADDR                   PIC X(30).
+           05  RS-D-CITY                   PIC X(20).
+           05  RS-D-STATE                  PIC X(04).
+           05  RS-D-ZIPCODE                PIC X(10).
+
+       01  RS-STATE-TOTAL-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(10)  VALUE SPACES.
+           05  FILLER                      PIC X(14)  VALUE
+                   'STATE TOTAL - '.
+           05  RS-ST-STATE                 PIC X(02).
+           05  FILLER                      PIC X(10)  VALUE SPACES.
+           05  RS-ST-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10)  VALUE
+                   ' CUSTOMERS'.
+           05  FILLER                      PIC X(65)  VALUE SPACES.
+
+       01  RS-GRAND-TOTAL-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(10)  VALUE SPACES.
+           05  FILLER                      PIC X(14)  VALUE
+                   'GRAND TOTAL - '.
+           05  RS-GT-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10)  VALUE
+                   ' CUSTOMERS'.
+           05  FILLER                      PIC X(77)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-STATE SR-LNAME
+               INPUT PROCEDURE 2000-SORT-IN THRU 2000-EXIT
+               OUTPUT PROCEDURE 3000-SORT-OUT THRU 3000-EXIT.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN THE REPORT FILE AND PRIME COUNTERS.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN OUTPUT ROSTER-RPT.
+           IF RS-ROSTRPT-STATUS NOT = '00'
+               DISPLAY 'ROSTRPT OPEN FAILED - STATUS ' RS-ROSTRPT-STATUS
+               MOVE 'Y' TO RS-SORT-EOF-SW
+               MOVE 'Y' TO RS-CUST-EOF-SW
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-SORT-IN - READS CUSTMAST SEQUENTIALLY AND FEEDS THE SORT.
+      *-----------------------------------------------------------------
+       2000-SORT-IN.
+           OPEN INPUT CUSTMAST.
+           IF RS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'CUSTMAST OPEN FAILED - STATUS '
+                   RS-CUSTMAST-STATUS
+               MOVE 'Y' TO RS-CUST-EOF-SW
+           END-IF.
+
+           PERFORM 2100-READ-CUSTMAST
+               THRU 2100-EXIT
+               UNTIL RS-CUST-EOF.
+
+           CLOSE CUSTMAST.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-CUSTMAST.
+           READ CUSTMAST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO RS-CUST-EOF-SW
+                   GO TO 2100-EXIT
+           END-READ.
+
+           MOVE CM-STATE               TO SR-STATE.
+           MOVE CM-LNAME                TO SR-LNAME.
+           MOVE CM-FNAME                TO SR-FNAME.
+           MOVE CM-CUSTNO               TO SR-CUSTNO.
+           MOVE CM-ADDR                 TO SR-ADDR.
+           MOVE CM-CITY                 TO SR-CITY.
+           MOVE CM-ZIPCODE              TO SR-ZIPCODE.
+
+           RELEASE SORT-RECORD.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-SORT-OUT - RETURNS THE SORTED RECORDS AND WRITES THE
+      * ROSTER WITH STATE-BREAK SUBTOTALS AND A FINAL GRAND TOTAL.
+      *-----------------------------------------------------------------
+       3000-SORT-OUT.
+           PERFORM 3100-WRITE-HEADINGS
+               THRU 3100-EXIT.
+
+           PERFORM 3200-RETURN-SORT
+               THRU 3200-EXIT
+               UNTIL RS-SORT-EOF.
+
+           IF RS-PREV-STATE NOT = SPACES
+               PERFORM 3300-STATE-BREAK
+                   THRU 3300-EXIT
+           END-IF.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE RS-GRAND-COUNT TO RS-GT-COUNT.
+           WRITE RPT-LINE FROM RS-GRAND-TOTAL-LINE.
+       3000-EXIT.
+           EXIT.
+
+       3100-WRITE-HEADINGS.
+           ADD 1 TO RS-PAGE-NUMBER.
+           MOVE RS-PAGE-NUMBER TO RS-H1-PAGE.
+           WRITE RPT-LINE FROM RS-HEADING-1.
+           WRITE RPT-LINE FROM RS-HEADING-2.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+       3100-EXIT.
+           EXIT.
+
+       3200-RETURN-SORT.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO RS-SORT-EOF-SW
+                   GO TO 3200-EXIT
+           END-RETURN.
+
+           IF RS-PREV-STATE NOT = SPACES
+                   AND RS-PREV-STATE NOT = SR-STATE
+               PERFORM 3300-STATE-BREAK
+                   THRU 3300-EXIT
+           END-IF.
+
+           MOVE SR-CUSTNO               TO RS-D-CUSTNO.
+           MOVE SR-LNAME                TO RS-D-LNAME.
+           MOVE SR-FNAME                TO RS-D-FNAME.
+           MOVE SR-ADDR                 TO RS-D-ADDR.
+           MOVE SR-CITY                 TO RS-D-CITY.
+           MOVE SR-STATE                TO RS-D-STATE.
+           MOVE SR-ZIPCODE              TO RS-D-ZIPCODE.
+           WRITE RPT-LINE FROM RS-DETAIL-LINE.
+
+           ADD 1 TO RS-STATE-COUNT.
+           ADD 1 TO RS-GRAND-COUNT.
+           MOVE SR-STATE TO RS-PREV-STATE.
+       3200-EXIT.
+           EXIT.
+
+       3300-STATE-BREAK.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE RS-PREV-STATE TO RS-ST-STATE.
+           MOVE RS-STATE-COUNT TO RS-ST-COUNT.
+           WRITE RPT-LINE FROM RS-STATE-TOTAL-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE ZERO TO RS-STATE-COUNT.
+       3300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-TERMINATE - CLOSE THE REPORT FILE.
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE ROSTER-RPT.
+       9000-EXIT.
+           EXIT.
