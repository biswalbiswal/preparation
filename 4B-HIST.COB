@@ -0,0 +1,261 @@
+      *****************************************************************
+      * PROGRAM-ID   : 4B-HIST
+      * AUTHOR       : D. OKAFOR - APPLICATIONS PROGRAMMING
+      * INSTALLATION : CUSTOMER SERVICES DATA CENTER
+      * DATE-WRITTEN : 08/09/2026
+      * DATE-COMPILED:
+      *-----------------------------------------------------------------
+      * REMARKS.
+      *     PRINTS THE CHANGE-HISTORY TRAIL FOR ONE CUSTOMER NUMBER,
+      *     READ FROM SYSIN, AGAINST THE CUSTHIST FILE WRITTEN BY
+      *     2B-MAIN FOR EVERY ADD/CHANGE/DELETE/SUSPEND/REACTIVATE.
+      *     CUSTHIST IS AN ENTRY-SEQUENCED (APPEND-ONLY) FILE KEPT IN
+      *     CH-CUSTNO/CH-TIMESTAMP SEQUENCE, SO THE WHOLE FILE IS
+      *     SCANNED AND ONLY THE MATCHING CUSTNO IS PRINTED.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *     08/09/2026  DO   INITIAL VERSION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  4B-HIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTHIST ASSIGN TO CUSTHIST
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HS-CUSTHIST-STATUS.
+
+           SELECT REQUEST-CARD ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HS-SYSIN-STATUS.
+
+           SELECT HIST-RPT ASSIGN TO HISTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HS-HISTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTHIST
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTHIST.
+
+       FD  REQUEST-CARD
+           LABEL RECORDS ARE STANDARD.
+       01  REQUEST-CARD-RECORD.
+           05  RC-CUSTNO                   PIC X(06).
+           05  FILLER                      PIC X(74).
+
+       FD  HIST-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  HS-CUSTHIST-STATUS              PIC X(02).
+       77  HS-SYSIN-STATUS                 PIC X(02).
+       77  HS-HISTRPT-STATUS               PIC X(02).
+       77  HS-SYSIN-EOF-SW                 PIC X(01)  VALUE 'N'.
+           88  HS-SYSIN-EOF                           VALUE 'Y'.
+       77  HS-HIST-EOF-SW                  PIC X(01)  VALUE 'N'.
+           88  HS-HIST-EOF                            VALUE 'Y'.
+       77  HS-FOUND-SW                     PIC X(01)  VALUE 'N'.
+           88  HS-FOUND-ANY                            VALUE 'Y'.
+       77  HS-CUSTNO-WANTED                PIC X(06).
+       77  HS-LINE-COUNT                   PIC 9(07)  COMP-3 VALUE ZERO.
+
+       01  HS-HEADING-1.
+           05  FILLER                      PIC X(01)  VALUE '1'.
+           05  FILLER                      PIC X(20)  VALUE
+                   'CUSTOMER HISTORY'.
+           05  FILLER                      PIC X(11)  VALUE
+                   'CUSTNO - '.
+           05  HS-H1-CUSTNO                PIC X(06).
+           05  FILLER                      PIC X(94)  VALUE SPACES.
+
+       01  HS-HEADING-2.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(19)  VALUE
+                   'DATE/TIME'.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(11)  VALUE 'ACTION'.
+           05  FILLER                      PIC X(06)  VALUE 'TERM'.
+           05  FILLER                      PIC X(05)  VALUE 'OPID'.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(20)  VALUE
+                   'LNAME BEFORE'.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(15)  VALUE
+                   'CITY BEFORE'.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(20)  VALUE
+                   'LNAME AFTER'.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(15)  VALUE
+                   'CITY AFTER'.
+
+       01  HS-DETAIL-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  HS-D-TIMESTAMP              PIC X(19).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  HS-D-ACTION                 PIC X(11).
+           05  HS-D-TERMID                 PIC X(06).
+           05  HS-D-OPID                   PIC X(05).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  HS-D-LNAME-BEFORE           PIC X(20).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  HS-D-CITY-BEFORE            PIC X(15).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  HS-D-LNAME                  PIC X(20).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  HS-D-CITY                   PIC X(15).
+
+       01  HS-NOT-FOUND-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(20)  VALUE
+                   'NO HISTORY ON FILE'.
+           05  FILLER                      PIC X(111) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-REQUESTS
+               THRU 2000-EXIT
+               UNTIL HS-SYSIN-EOF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN THE REQUEST CARDS AND THE REPORT FILE
+      * AND PRIME THE FIRST REQUEST CARD.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT REQUEST-CARD.
+           IF HS-SYSIN-STATUS NOT = '00'
+               DISPLAY 'SYSIN OPEN FAILED - STATUS ' HS-SYSIN-STATUS
+               MOVE 'Y' TO HS-SYSIN-EOF-SW
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           OPEN OUTPUT HIST-RPT.
+           IF HS-HISTRPT-STATUS NOT = '00'
+               DISPLAY 'HISTRPT OPEN FAILED - STATUS ' HS-HISTRPT-STATUS
+               MOVE 'Y' TO HS-SYSIN-EOF-SW
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           PERFORM 1100-READ-REQUEST-CARD
+               THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-REQUEST-CARD.
+           READ REQUEST-CARD
+               AT END
+                   MOVE 'Y' TO HS-SYSIN-EOF-SW
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESS-REQUESTS - FOR EACH REQUEST CARD, SCAN CUSTHIST
+      * FROM THE TOP AND PRINT EVERY MATCHING RECORD.
+      *-----------------------------------------------------------------
+       2000-PROCESS-REQUESTS.
+           MOVE RC-CUSTNO TO HS-CUSTNO-WANTED.
+           MOVE 'N' TO HS-FOUND-SW.
+
+           OPEN INPUT CUSTHIST.
+           IF HS-CUSTHIST-STATUS NOT = '00'
+               DISPLAY 'CUSTHIST OPEN FAILED - STATUS '
+                   HS-CUSTHIST-STATUS
+               MOVE 'Y' TO HS-SYSIN-EOF-SW
+               MOVE 4 TO RETURN-CODE
+               GO TO 2000-EXIT
+           END-IF.
+           MOVE 'N' TO HS-HIST-EOF-SW.
+
+           MOVE HS-CUSTNO-WANTED TO HS-H1-CUSTNO.
+           WRITE RPT-LINE FROM HS-HEADING-1.
+           WRITE RPT-LINE FROM HS-HEADING-2.
+
+           PERFORM 2100-SCAN-CUSTHIST
+               THRU 2100-EXIT
+               UNTIL HS-HIST-EOF.
+
+           IF NOT HS-FOUND-ANY
+               WRITE RPT-LINE FROM HS-NOT-FOUND-LINE
+           END-IF.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE CUSTHIST.
+
+           PERFORM 1100-READ-REQUEST-CARD
+               THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-SCAN-CUSTHIST.
+           READ CUSTHIST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO HS-HIST-EOF-SW
+                   GO TO 2100-EXIT
+           END-READ.
+
+           IF CH-CUSTNO = HS-CUSTNO-WANTED
+               PERFORM 2200-FORMAT-DETAIL
+                   THRU 2200-EXIT
+               SET HS-FOUND-ANY TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-FORMAT-DETAIL.
+           STRING CH-TIMESTAMP(1:4) '-' CH-TIMESTAMP(5:2) '-'
+                   CH-TIMESTAMP(7:2) ' ' CH-TIMESTAMP(9:2) ':'
+                   CH-TIMESTAMP(11:2) ':' CH-TIMESTAMP(13:2)
+               DELIMITED BY SIZE
+               INTO HS-D-TIMESTAMP
+           END-STRING.
+
+           EVALUATE TRUE
+               WHEN CH-ACTION-ADD
+                   MOVE 'ADD' TO HS-D-ACTION
+               WHEN CH-ACTION-CHANGE
+                   MOVE 'CHANGE' TO HS-D-ACTION
+               WHEN CH-ACTION-DELETE
+                   MOVE 'DELETE' TO HS-D-ACTION
+               WHEN CH-ACTION-SUSPEND
+                   MOVE 'SUSPEND' TO HS-D-ACTION
+               WHEN CH-ACTION-REACTIVATE
+                   MOVE 'REACTIVATE' TO HS-D-ACTION
+               WHEN OTHER
+                   MOVE '?' TO HS-D-ACTION
+           END-EVALUATE.
+
+           MOVE CH-TERMID TO HS-D-TERMID.
+           MOVE CH-OPID   TO HS-D-OPID.
+           MOVE CH-BEFORE-IMAGE(7:20)  TO HS-D-LNAME-BEFORE.
+           MOVE CH-BEFORE-IMAGE(97:15) TO HS-D-CITY-BEFORE.
+           MOVE CH-AFTER-IMAGE(7:20)  TO HS-D-LNAME.
+           MOVE CH-AFTER-IMAGE(97:15) TO HS-D-CITY.
+
+           WRITE RPT-LINE FROM HS-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-TERMINATE - CLOSE THE REQUEST AND REPORT FILES.
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE REQUEST-CARD.
+           CLOSE HIST-RPT.
+       9000-EXIT.
+           EXIT.
