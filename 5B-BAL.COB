@@ -0,0 +1,295 @@
+      *****************************************************************
+      * PROGRAM-ID   : 5B-BAL
+      * AUTHOR       : D. OKAFOR - APPLICATIONS PROGRAMMING
+      * INSTALLATION : CUSTOMER SERVICES DATA CENTER
+      * DATE-WRITTEN : 08/09/2026
+      * DATE-COMPILED:
+      *-----------------------------------------------------------------
+      * REMARKS.
+      *     NIGHTLY MASTER FILE BALANCING JOB.  READS CUSTMAST FROM
+      *     THE TOP (OR, ON A RESTART, FROM THE LAST CHECKPOINTED KEY
+      *     ON CTLFILE) AND ACCUMULATES A RECORD COUNT AGAINST THE
+      *     OPENING COUNT CARRIED FORWARD FROM THE PRIOR RUN.  A
+      *     CTLFILE CHECKPOINT RECORD IS REWRITTEN EVERY CTL-CKPT-
+      *     INTERVAL RECORDS SO A JOB THAT ABENDS OR IS CANCELLED
+      *     PARTWAY THROUGH CAN BE RESTARTED FROM THE LAST CHECKPOINT
+      *     INSTEAD OF FROM THE TOP OF CUSTMAST.  AT END OF RUN THE
+      *     ACCUMULATED COUNT IS COMPARED TO CTL-OPEN-COUNT AND THE
+      *     RUN IS FLAGGED OUT OF BALANCE IF THEY DO NOT AGREE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *     08/09/2026  DO   INITIAL VERSION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  5B-BAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTNO
+               FILE STATUS IS BL-CUSTMAST-STATUS.
+
+           SELECT CTLFILE ASSIGN TO CTLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-RUN-DATE
+               FILE STATUS IS BL-CTLFILE-STATUS.
+
+           SELECT BAL-RPT ASSIGN TO BALRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BL-BALRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD  CTLFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CTLFILE.
+
+       FD  BAL-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  BL-CUSTMAST-STATUS              PIC X(02).
+       77  BL-CTLFILE-STATUS               PIC X(02).
+       77  BL-BALRPT-STATUS                PIC X(02).
+       77  BL-CUST-EOF-SW                  PIC X(01)  VALUE 'N'.
+           88  BL-CUST-EOF                            VALUE 'Y'.
+       77  BL-RESTART-SW                   PIC X(01)  VALUE 'N'.
+           88  BL-IS-RESTART                          VALUE 'Y'.
+       77  BL-CTL-FOUND-SW                 PIC X(01)  VALUE 'N'.
+           88  BL-CTL-FOUND                           VALUE 'Y'.
+       77  BL-CKPT-INTERVAL                PIC 9(05)  COMP-3
+                                                       VALUE 00500.
+       77  BL-SINCE-CKPT                   PIC 9(05)  COMP-3 VALUE ZERO.
+       77  BL-RUN-DATE                     PIC 9(08).
+       77  BL-RUN-COUNT                    PIC 9(09)  COMP-3 VALUE ZERO.
+       77  BL-ABSTIME                      PIC S9(15) COMP-3.
+
+       01  BL-RUN-DATE-CARD.
+           05  RD-RUN-DATE                 PIC 9(08).
+           05  FILLER                      PIC X(72).
+
+       01  BL-BALANCED-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(35)  VALUE
+                   'MASTER FILE BALANCING - IN BALANCE'.
+           05  FILLER                      PIC X(96)  VALUE SPACES.
+
+       01  BL-OUT-OF-BALANCE-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(35)  VALUE
+                   '*** MASTER FILE OUT OF BALANCE ***'.
+           05  FILLER                      PIC X(96)  VALUE SPACES.
+
+       01  BL-COUNT-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(20)  VALUE
+                   'OPENING COUNT   - '.
+           05  BL-CL-OPEN                  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(80)  VALUE SPACES.
+
+       01  BL-PROC-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(20)  VALUE
+                   'RECORDS PROCESSED - '.
+           05  BL-PL-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(80)  VALUE SPACES.
+
+       01  BL-RESTART-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(30)  VALUE
+                   'RESTARTED FROM LAST KEY - '.
+           05  BL-RL-KEY                   PIC X(06).
+           05  FILLER                      PIC X(95)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-CUSTMAST
+               THRU 2000-EXIT
+               UNTIL BL-CUST-EOF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - READS THE RUN-DATE CARD, OPENS THE FILES,
+      * AND EITHER STARTS A NEW CTLFILE RECORD FOR THE RUN-DATE OR
+      * PICKS UP A RUN LEFT IN PROGRESS FROM AN EARLIER SUBMIT.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT BL-RUN-DATE-CARD FROM SYSIN.
+           MOVE RD-RUN-DATE TO BL-RUN-DATE.
+
+           OPEN OUTPUT BAL-RPT.
+           IF BL-BALRPT-STATUS NOT = '00'
+               DISPLAY 'BALRPT OPEN FAILED - STATUS ' BL-BALRPT-STATUS
+               MOVE 'Y' TO BL-CUST-EOF-SW
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN I-O CTLFILE.
+           IF BL-CTLFILE-STATUS = '35'
+               CLOSE CTLFILE
+               OPEN OUTPUT CTLFILE
+               CLOSE CTLFILE
+               OPEN I-O CTLFILE
+           END-IF.
+
+           MOVE BL-RUN-DATE TO CTL-RUN-DATE.
+           MOVE 'N' TO BL-CTL-FOUND-SW.
+           READ CTLFILE
+               INVALID KEY
+                   MOVE 'N' TO BL-RESTART-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO BL-CTL-FOUND-SW
+           END-READ.
+
+           IF BL-CTLFILE-STATUS = '00' AND CTL-IN-PROGRESS
+               SET BL-IS-RESTART TO TRUE
+               MOVE CTL-RECS-PROCESSED TO BL-RUN-COUNT
+           ELSE
+               MOVE 'N' TO BL-RESTART-SW
+               MOVE BL-RUN-DATE      TO CTL-RUN-DATE
+               MOVE ZERO             TO CTL-OPEN-COUNT
+               MOVE ZERO             TO CTL-CLOSE-COUNT
+               MOVE SPACES           TO CTL-LAST-KEY
+               MOVE ZERO             TO CTL-RECS-PROCESSED
+               SET CTL-IN-PROGRESS   TO TRUE
+               MOVE ZERO             TO BL-RUN-COUNT
+           END-IF.
+
+           OPEN INPUT CUSTMAST.
+           IF BL-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'CUSTMAST OPEN FAILED - STATUS '
+                   BL-CUSTMAST-STATUS
+               CLOSE CTLFILE
+               CLOSE BAL-RPT
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF NOT BL-IS-RESTART
+               PERFORM 1100-COUNT-CUSTMAST
+                   THRU 1100-EXIT
+               CLOSE CUSTMAST
+               OPEN INPUT CUSTMAST
+               MOVE 'N' TO BL-CUST-EOF-SW
+               MOVE BL-RUN-COUNT TO CTL-OPEN-COUNT
+               MOVE ZERO TO BL-RUN-COUNT
+               IF BL-CTL-FOUND
+                   REWRITE CTLFILE-RECORD
+                   INVALID KEY
+                       DISPLAY 'CTLFILE REWRITE FAILED - STATUS '
+                           BL-CTLFILE-STATUS
+               ELSE
+                   WRITE CTLFILE-RECORD
+                   INVALID KEY
+                       DISPLAY 'CTLFILE WRITE FAILED - STATUS '
+                           BL-CTLFILE-STATUS
+               END-IF
+           ELSE
+               MOVE CTL-LAST-KEY TO BL-RL-KEY
+               WRITE RPT-LINE FROM BL-RESTART-LINE
+               MOVE CTL-LAST-KEY TO CM-CUSTNO
+               START CUSTMAST KEY GREATER THAN CM-CUSTNO
+                   INVALID KEY
+                       MOVE 'Y' TO BL-CUST-EOF-SW
+               END-START
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1100-COUNT-CUSTMAST - PASS 1 ON A FRESH RUN: COUNT THE MASTER
+      * FILE TO ESTABLISH THE OPENING CONTROL COUNT FOR THIS RUN-DATE.
+      *-----------------------------------------------------------------
+       1100-COUNT-CUSTMAST.
+           MOVE ZERO TO BL-RUN-COUNT.
+           PERFORM 1110-COUNT-ONE
+               THRU 1110-EXIT
+               UNTIL BL-CUST-EOF.
+       1100-EXIT.
+           EXIT.
+
+       1110-COUNT-ONE.
+           READ CUSTMAST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO BL-CUST-EOF-SW
+                   GO TO 1110-EXIT
+           END-READ.
+           ADD 1 TO BL-RUN-COUNT.
+       1110-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESS-CUSTMAST - PASS 2: RE-READS THE MASTER FILE FROM
+      * THE TOP (OR FROM THE RESTART POINT), COUNTING RECORDS AND
+      * CHECKPOINTING CTLFILE EVERY BL-CKPT-INTERVAL RECORDS.
+      *-----------------------------------------------------------------
+       2000-PROCESS-CUSTMAST.
+           READ CUSTMAST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO BL-CUST-EOF-SW
+                   GO TO 2000-EXIT
+           END-READ.
+
+           ADD 1 TO BL-RUN-COUNT.
+           ADD 1 TO BL-SINCE-CKPT.
+           MOVE CM-CUSTNO TO CTL-LAST-KEY.
+
+           IF BL-SINCE-CKPT >= BL-CKPT-INTERVAL
+               MOVE BL-RUN-COUNT TO CTL-RECS-PROCESSED
+               REWRITE CTLFILE-RECORD
+                   INVALID KEY
+                       DISPLAY 'CTLFILE CHECKPOINT REWRITE FAILED - '
+                           'STATUS ' BL-CTLFILE-STATUS
+               MOVE ZERO TO BL-SINCE-CKPT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-TERMINATE - CLOSES OUT THE RUN, WRITES THE FINAL BALANCE
+      * CONTROL RECORD AND PRINTS THE BALANCE REPORT.
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           CLOSE CUSTMAST.
+
+           MOVE BL-RUN-COUNT TO CTL-CLOSE-COUNT.
+           MOVE BL-RUN-COUNT TO CTL-RECS-PROCESSED.
+           IF CTL-OPEN-COUNT = CTL-CLOSE-COUNT
+               SET CTL-COMPLETE TO TRUE
+           ELSE
+               SET CTL-OUT-OF-BALANCE TO TRUE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           REWRITE CTLFILE-RECORD.
+           CLOSE CTLFILE.
+
+           MOVE CTL-OPEN-COUNT  TO BL-CL-OPEN.
+           WRITE RPT-LINE FROM BL-COUNT-LINE.
+           MOVE BL-RUN-COUNT    TO BL-PL-COUNT.
+           WRITE RPT-LINE FROM BL-PROC-LINE.
+           IF CTL-COMPLETE
+               WRITE RPT-LINE FROM BL-BALANCED-LINE
+           ELSE
+               WRITE RPT-LINE FROM BL-OUT-OF-BALANCE-LINE
+           END-IF.
+
+           CLOSE BAL-RPT.
+       9000-EXIT.
+           EXIT.
