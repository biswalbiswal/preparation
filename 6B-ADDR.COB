@@ -0,0 +1,242 @@
+      *****************************************************************
+      * PROGRAM-ID   : 6B-ADDR
+      * AUTHOR       : D. OKAFOR - APPLICATIONS PROGRAMMING
+      * INSTALLATION : CUSTOMER SERVICES DATA CENTER
+      * DATE-WRITTEN : 08/09/2026
+      * DATE-COMPILED:
+      *-----------------------------------------------------------------
+      * REMARKS.
+      *     ADDRESS STANDARDIZATION PASS AGAINST THE CUSTOMER MASTER.
+      *     FOR EVERY CUSTMAST RECORD NOT ALREADY MARKED STANDARD, THE
+      *     FIRST 3 POSITIONS OF CM-ZIPCODE ARE LOOKED UP ON STATEZIP.
+      *     WHEN THE ZIP3 IS ON FILE AND SZ-STATE MATCHES CM-STATE THE
+      *     RECORD IS STAMPED CM-ADDR-STANDARD AND, WHEN CM-CITY IS
+      *     BLANK, IS FILLED IN FROM SZ-CITY.  WHEN THE ZIP3 IS ON
+      *     FILE AND SZ-STATE DOES NOT MATCH, THE RECORD IS STAMPED
+      *     CM-ADDR-NONSTANDARD SO 1B-INQ CAN FLAG IT FOR THE OPERATOR.
+      *     A ZIP3 NOT ON STATEZIP IS LEFT CM-ADDR-NOT-CHECKED - THERE
+      *     IS NOTHING ON FILE TO STANDARDIZE AGAINST.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *     08/09/2026  DO   INITIAL VERSION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  6B-ADDR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTNO
+               FILE STATUS IS AD-CUSTMAST-STATUS.
+
+           SELECT STATEZIP ASSIGN TO STATEZIP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SZ-ZIP3
+               FILE STATUS IS AD-STATEZIP-STATUS.
+
+           SELECT ADDR-RPT ASSIGN TO ADDRRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AD-ADDRRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD  STATEZIP
+           LABEL RECORDS ARE STANDARD.
+           COPY STATEZIP.
+
+       FD  ADDR-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-LINE                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  AD-CUSTMAST-STATUS              PIC X(02).
+       77  AD-STATEZIP-STATUS              PIC X(02).
+       77  AD-ADDRRPT-STATUS               PIC X(02).
+       77  AD-CUST-EOF-SW                  PIC X(01)  VALUE 'N'.
+           88  AD-CUST-EOF                            VALUE 'Y'.
+       77  AD-ZIP3                         PIC X(03).
+       77  AD-CHECKED-COUNT                PIC 9(07)  COMP-3 VALUE ZERO.
+       77  AD-STANDARD-COUNT               PIC 9(07)  COMP-3 VALUE ZERO.
+       77  AD-NONSTANDARD-COUNT            PIC 9(07)  COMP-3 VALUE ZERO.
+       77  AD-UNKNOWN-COUNT                PIC 9(07)  COMP-3 VALUE ZERO.
+
+       01  AD-HEADING-1.
+           05  FILLER                      PIC X(01)  VALUE '1'.
+           05  FILLER                      PIC X(30)  VALUE
+                   'ADDRESS STANDARDIZATION PASS'.
+           05  FILLER                      PIC X(101) VALUE SPACES.
+
+       01  AD-HEADING-2.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(06)  VALUE 'CUSTNO'.
+           05  FILLER                      PIC X(04)  VALUE SPACES.
+           05  FILLER                      PIC X(20)  VALUE
+                   'ZIP3'.
+           05  FILLER                      PIC X(02)  VALUE 'ST'.
+           05  FILLER                      PIC X(20)  VALUE
+                   '  RESULT'.
+
+       01  AD-DETAIL-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  AD-D-CUSTNO                 PIC X(06).
+           05  FILLER                      PIC X(04)  VALUE SPACES.
+           05  AD-D-ZIP3                   PIC X(03).
+           05  FILLER                      PIC X(17)  VALUE SPACES.
+           05  AD-D-STATE                  PIC X(02).
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  AD-D-RESULT                 PIC X(30).
+
+       01  AD-TOTAL-LINE.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  AD-TL-LABEL                 PIC X(20).
+           05  AD-TL-COUNT                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-CUSTMAST
+               THRU 2000-EXIT
+               UNTIL AD-CUST-EOF.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN THE FILES AND WRITE THE REPORT HEADING.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN I-O CUSTMAST.
+           IF AD-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'CUSTMAST OPEN FAILED - STATUS '
+                   AD-CUSTMAST-STATUS
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT STATEZIP.
+           IF AD-STATEZIP-STATUS NOT = '00'
+               DISPLAY 'STATEZIP OPEN FAILED - STATUS '
+                   AD-STATEZIP-STATUS
+               CLOSE CUSTMAST
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ADDR-RPT.
+           IF AD-ADDRRPT-STATUS NOT = '00'
+               DISPLAY 'ADDRRPT OPEN FAILED - STATUS '
+                   AD-ADDRRPT-STATUS
+               CLOSE CUSTMAST
+               CLOSE STATEZIP
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           WRITE RPT-LINE FROM AD-HEADING-1.
+           WRITE RPT-LINE FROM AD-HEADING-2.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESS-CUSTMAST - READS EVERY CUSTMAST RECORD NOT
+      * ALREADY STANDARD, EDITS ITS ZIP3 AGAINST STATEZIP, REWRITES
+      * THE UPDATED STATUS AND PRINTS ONE LINE PER RECORD CHECKED.
+      *-----------------------------------------------------------------
+       2000-PROCESS-CUSTMAST.
+           READ CUSTMAST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO AD-CUST-EOF-SW
+                   GO TO 2000-EXIT
+           END-READ.
+
+           IF CM-ADDR-STANDARD
+               GO TO 2000-EXIT
+           END-IF.
+
+           ADD 1 TO AD-CHECKED-COUNT.
+           MOVE CM-ZIPCODE(1:3) TO AD-ZIP3.
+
+           MOVE CM-CUSTNO TO AD-D-CUSTNO.
+           MOVE AD-ZIP3   TO AD-D-ZIP3.
+           MOVE CM-STATE  TO AD-D-STATE.
+
+           MOVE AD-ZIP3 TO SZ-ZIP3.
+           READ STATEZIP
+               INVALID KEY
+                   SET CM-ADDR-NOT-CHECKED TO TRUE
+                   MOVE 'NOT ON STATEZIP - NOT CHECKED' TO AD-D-RESULT
+                   ADD 1 TO AD-UNKNOWN-COUNT
+           NOT INVALID KEY
+               IF SZ-STATE = CM-STATE
+                   SET CM-ADDR-STANDARD TO TRUE
+                   IF CM-CITY = SPACES
+                       MOVE SZ-CITY TO CM-CITY
+                   END-IF
+                   MOVE 'STANDARDIZED' TO AD-D-RESULT
+                   ADD 1 TO AD-STANDARD-COUNT
+               ELSE
+                   SET CM-ADDR-NONSTANDARD TO TRUE
+                   MOVE 'STATE DOES NOT MATCH ZIP' TO AD-D-RESULT
+                   ADD 1 TO AD-NONSTANDARD-COUNT
+               END-IF
+           END-READ.
+
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'CUSTMAST REWRITE FAILED - STATUS '
+                       AD-CUSTMAST-STATUS
+                   MOVE 'REWRITE FAILED - NOT UPDATED' TO AD-D-RESULT
+                   EVALUATE TRUE
+                       WHEN CM-ADDR-STANDARD
+                           SUBTRACT 1 FROM AD-STANDARD-COUNT
+                       WHEN CM-ADDR-NONSTANDARD
+                           SUBTRACT 1 FROM AD-NONSTANDARD-COUNT
+                       WHEN CM-ADDR-NOT-CHECKED
+                           SUBTRACT 1 FROM AD-UNKNOWN-COUNT
+                   END-EVALUATE
+           END-REWRITE.
+           WRITE RPT-LINE FROM AD-DETAIL-LINE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-TERMINATE - PRINTS THE RUN TOTALS AND CLOSES THE FILES.
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE 'RECORDS CHECKED   -' TO AD-TL-LABEL.
+           MOVE AD-CHECKED-COUNT TO AD-TL-COUNT.
+           WRITE RPT-LINE FROM AD-TOTAL-LINE.
+
+           MOVE 'STANDARDIZED      -' TO AD-TL-LABEL.
+           MOVE AD-STANDARD-COUNT TO AD-TL-COUNT.
+           WRITE RPT-LINE FROM AD-TOTAL-LINE.
+
+           MOVE 'NONSTANDARD       -' TO AD-TL-LABEL.
+           MOVE AD-NONSTANDARD-COUNT TO AD-TL-COUNT.
+           WRITE RPT-LINE FROM AD-TOTAL-LINE.
+
+           MOVE 'NOT CHECKED       -' TO AD-TL-LABEL.
+           MOVE AD-UNKNOWN-COUNT TO AD-TL-COUNT.
+           WRITE RPT-LINE FROM AD-TOTAL-LINE.
+
+           CLOSE CUSTMAST.
+           CLOSE STATEZIP.
+           CLOSE ADDR-RPT.
+       9000-EXIT.
+           EXIT.
