@@ -0,0 +1,16 @@
+      * CTLFILE - MASTER-FILE BALANCING/CHECKPOINT CONTROL RECORD
+      * ONE RECORD PER RUN-DATE.  WRITTEN BY 5B-BAL AT OPEN, UPDATED
+      * AT EACH CHECKPOINT INTERVAL AND AT CLOSE SO A KILLED RUN CAN
+      * RESTART FROM THE LAST GOOD CHECKPOINT INSTEAD OF THE TOP OF
+      * THE FILE.
+       01  CTLFILE-RECORD.
+           05  CTL-RUN-DATE                PIC 9(08).
+           05  CTL-OPEN-COUNT              PIC 9(09) COMP-3.
+           05  CTL-CLOSE-COUNT             PIC 9(09) COMP-3.
+           05  CTL-LAST-KEY                PIC X(06).
+           05  CTL-RECS-PROCESSED          PIC 9(09) COMP-3.
+           05  CTL-RUN-STATUS              PIC X(01).
+               88  CTL-IN-PROGRESS         VALUE 'I'.
+               88  CTL-COMPLETE            VALUE 'C'.
+               88  CTL-OUT-OF-BALANCE      VALUE 'B'.
+           05  FILLER                      PIC X(10).
