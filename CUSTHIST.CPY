@@ -0,0 +1,18 @@
+      * CUSTHIST - CUSTOMER CHANGE-HISTORY RECORD LAYOUT
+      * ONE RECORD IS WRITTEN TO THE CUSTHIST FILE BY 2B-MAIN FOR
+      * EVERY ACTION A/C/D/S/R APPLIED TO CUSTMAST.  RECORDS ARE
+      * KEPT IN CH-CUSTNO/CH-TIMESTAMP SEQUENCE SO 4B-HIST CAN PULL
+      * THE FULL HISTORY FOR ONE CUSTOMER NUMBER.
+       01  CUSTHIST-RECORD.
+           05  CH-CUSTNO                   PIC X(06).
+           05  CH-TIMESTAMP                PIC 9(14).
+           05  CH-ACTION                   PIC X(01).
+               88  CH-ACTION-ADD           VALUE 'A'.
+               88  CH-ACTION-CHANGE        VALUE 'C'.
+               88  CH-ACTION-DELETE        VALUE 'D'.
+               88  CH-ACTION-SUSPEND       VALUE 'S'.
+               88  CH-ACTION-REACTIVATE    VALUE 'R'.
+           05  CH-TERMID                   PIC X(04).
+           05  CH-OPID                     PIC X(03).
+           05  CH-BEFORE-IMAGE             PIC X(201).
+           05  CH-AFTER-IMAGE              PIC X(201).
