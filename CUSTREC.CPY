@@ -0,0 +1,26 @@
+      * CUSTREC - CUSTOMER MASTER RECORD LAYOUT
+      * KEYED BY CM-CUSTNO (CUSTMAST FILE), ALTERNATE PATH BY
+      * CM-LNAME/CM-ZIPCODE (CUSTMAST-BY-NAME) FOR DUPLICATE-NAME
+      * LOOKUP.  COPIED INTO 1B-INQ, 2B-MAIN AND THE CUSTOMER MASTER
+      * BATCH SUITE (3B-ROST, 4B-HIST, 5B-BAL, 6B-ADDR) SO ALL
+      * PROGRAMS SHARE ONE DEFINITION OF THE RECORD.
+       01  CUSTOMER-RECORD.
+           05  CM-CUSTNO                   PIC X(06).
+           05  CM-NAME-KEY.
+               10  CM-LNAME                PIC X(30).
+               10  CM-ZIPCODE              PIC X(10).
+           05  CM-FNAME                    PIC X(20).
+           05  CM-ADDR                     PIC X(30).
+           05  CM-CITY                     PIC X(20).
+           05  CM-STATE                    PIC X(02).
+           05  CM-PHONE                    PIC X(10).
+           05  CM-EMAIL                    PIC X(40).
+           05  CM-OPEN-DATE                PIC 9(08).
+           05  CM-STATUS                   PIC X(01).
+               88  CM-ACTIVE               VALUE 'A'.
+               88  CM-SUSPENDED            VALUE 'S'.
+           05  CM-ADDR-VALID               PIC X(01).
+               88  CM-ADDR-STANDARD        VALUE 'Y'.
+               88  CM-ADDR-NONSTANDARD     VALUE 'N'.
+               88  CM-ADDR-NOT-CHECKED     VALUE ' '.
+           05  FILLER                      PIC X(23).
