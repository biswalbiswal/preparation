@@ -0,0 +1,10 @@
+      * OPAUTH - OPERATOR AUTHORITY RECORD LAYOUT
+      * KEYED BY OA-OPID (CICS EIBOPID).  CHECKED BY 2B-MAIN BEFORE
+      * ACTIONI = 'D' IS ALLOWED TO GO AGAINST CUSTMAST.
+       01  OPAUTH-RECORD.
+           05  OA-OPID                     PIC X(03).
+           05  OA-OPNAME                   PIC X(20).
+           05  OA-AUTH-LEVEL               PIC X(01).
+               88  OA-SUPERVISOR           VALUE 'S'.
+               88  OA-REGULAR              VALUE 'R'.
+           05  FILLER                      PIC X(10).
