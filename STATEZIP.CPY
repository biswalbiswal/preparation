@@ -0,0 +1,10 @@
+      * STATEZIP - ZIP-CODE-TO-STATE CROSS-EDIT RECORD LAYOUT
+      * KEYED BY SZ-ZIP3 (FIRST 3 POSITIONS OF ZIPCODEI/ZIPCODEO).
+      * ONE RECORD PER ZIP3 PREFIX GIVING THE STATE THAT PREFIX
+      * BELONGS TO.  USED BY 2B-MAIN FOR THE ADD/CHANGE CROSS-EDIT
+      * AND BY 6B-ADDR FOR THE ADDRESS STANDARDIZATION PASS.
+       01  STATEZIP-RECORD.
+           05  SZ-ZIP3                     PIC X(03).
+           05  SZ-STATE                    PIC X(02).
+           05  SZ-CITY                     PIC X(20).
+           05  FILLER                      PIC X(05).
